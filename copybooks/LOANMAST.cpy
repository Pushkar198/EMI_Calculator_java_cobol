@@ -0,0 +1,21 @@
+000100*-----------------------------------------------------------*
+000200* LOANMAST.                                                 *
+000300* LOAN MASTER FILE RECORD LAYOUT - ONE ROW PER LOAN QUOTE.  *
+000400* LM-LOAN-ID (THE RECORD KEY) IS BUILT FROM THE CUSTOMER    *
+000500* ID PLUS THE QUOTE DATE/TIME SO REPEAT QUOTES FOR THE SAME *
+000600* CUSTOMER DO NOT COLLIDE. LM-LOAN-TENURE IS WHOLE YEARS,   *
+000610* FOR DISPLAY - LM-REMAINING-MONTHS IS THE EXACT MONTH      *
+000620* COUNT STILL OWED, AND IS THE FIGURE A PREPAYMENT MUST     *
+000630* RECALCULATE FROM SO REPEATED PREPAYMENTS DO NOT COMPOUND  *
+000640* THE YEAR-ROUNDING ON LM-LOAN-TENURE.                      *
+000700*-----------------------------------------------------------*
+000800 05  LM-LOAN-ID                 PIC X(25).
+000900 05  LM-CUSTOMER-ID             PIC 9(09).
+001000 05  LM-LOAN-TYPE               PIC 9(01).
+001100 05  LM-LOAN-AMOUNT             PIC 9(7)V99.
+001200 05  LM-INTEREST-RATE           PIC 9(2)V99.
+001300 05  LM-LOAN-TENURE             PIC 9(02).
+001400 05  LM-EMI                     PIC 9(7)V99.
+001500 05  LM-QUOTE-DATE              PIC 9(08).
+001600 05  LM-OUTSTANDING-BALANCE     PIC 9(7)V99.
+001700 05  LM-REMAINING-MONTHS        PIC 9(03).
