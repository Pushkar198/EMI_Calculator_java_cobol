@@ -0,0 +1,22 @@
+000100*-----------------------------------------------------------*
+000200* AUDITLOG.                                                 *
+000300* ONE ROW PER CALCULATOR RUN - WHO RAN IT, WHEN, AND WHAT    *
+000400* LOAN TERMS AND RESULTING EMI WERE QUOTED.                 *
+000500*-----------------------------------------------------------*
+000600 05  AL-LOG-DATE                PIC 9(08).
+000700 05  FILLER                     PIC X(01).
+000800 05  AL-LOG-TIME                PIC 9(08).
+000900 05  FILLER                     PIC X(01).
+001000 05  AL-OPERATOR-ID             PIC X(08).
+001100 05  FILLER                     PIC X(01).
+001200 05  AL-CUSTOMER-ID             PIC 9(09).
+001300 05  FILLER                     PIC X(01).
+001400 05  AL-LOAN-TYPE               PIC 9(01).
+001500 05  FILLER                     PIC X(01).
+001600 05  AL-LOAN-AMOUNT             PIC 9(7)V99.
+001700 05  FILLER                     PIC X(01).
+001800 05  AL-INTEREST-RATE           PIC 9(2)V99.
+001900 05  FILLER                     PIC X(01).
+002000 05  AL-LOAN-TENURE             PIC 9(02).
+002100 05  FILLER                     PIC X(01).
+002200 05  AL-EMI                     PIC 9(7)V99.
