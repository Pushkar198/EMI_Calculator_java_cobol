@@ -0,0 +1,12 @@
+000100*-----------------------------------------------------------*
+000200* APPLIN.                                                   *
+000300* END-OF-DAY LOAN APPLICATION INTAKE RECORD - ONE ROW PER    *
+000400* APPLICATION HANDED UP FROM A BRANCH FOR BULK PROCESSING.   *
+000500*-----------------------------------------------------------*
+000600 05  AI-CUSTOMER-ID             PIC 9(09).
+000700 05  FILLER                     PIC X(01).
+000800 05  AI-LOAN-TYPE               PIC 9(01).
+000900 05  FILLER                     PIC X(01).
+001000 05  AI-LOAN-AMOUNT             PIC 9(7)V99.
+001100 05  FILLER                     PIC X(01).
+001200 05  AI-LOAN-TENURE             PIC 9(02).
