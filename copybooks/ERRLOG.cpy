@@ -0,0 +1,15 @@
+000100*-----------------------------------------------------------*
+000200* ERRLOG.                                                   *
+000300* ONE ROW PER REJECTED DATA-ENTRY ATTEMPT AT THE LOAN        *
+000400* CALCULATOR SCREEN - WHICH FIELD, WHAT BAD VALUE WAS KEYED, *
+000500* AND WHY IT WAS REJECTED.                                   *
+000600*-----------------------------------------------------------*
+000700 05  EL-LOG-DATE                PIC 9(08).
+000800 05  FILLER                     PIC X(01).
+000900 05  EL-LOG-TIME                PIC 9(08).
+001000 05  FILLER                     PIC X(01).
+001100 05  EL-FIELD-NAME              PIC X(15).
+001200 05  FILLER                     PIC X(01).
+001300 05  EL-BAD-VALUE               PIC X(15).
+001400 05  FILLER                     PIC X(01).
+001500 05  EL-REASON                  PIC X(40).
