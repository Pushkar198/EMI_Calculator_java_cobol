@@ -0,0 +1,11 @@
+000100*-----------------------------------------------------------*
+000200* CMPSCEN.                                                  *
+000300* SCENARIO-COMPARISON WORKING TABLE. HOLDS UP TO FOUR        *
+000400* CANDIDATE LOAN-AMOUNT / TENURE PAIRS FOR THE SAME LOAN-TYPE *
+000500* AND INTEREST-RATE, PLUS THE EMI COMPUTED FOR EACH, SO THEY  *
+000600* CAN BE PRINTED SIDE BY SIDE.                                *
+000700*-----------------------------------------------------------*
+000800 05  CMP-SCENARIO OCCURS 4 TIMES INDEXED BY CMP-IDX.
+000900     10  CMP-AMOUNT             PIC 9(7)V99.
+001000     10  CMP-TENURE             PIC 9(02).
+001100     10  CMP-EMI                PIC 9(7)V99.
