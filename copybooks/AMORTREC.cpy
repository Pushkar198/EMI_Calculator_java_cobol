@@ -0,0 +1,15 @@
+000100*-----------------------------------------------------------*
+000200* AMORTREC.                                                 *
+000300* ONE ROW OF A LOAN AMORTIZATION SCHEDULE - PERIOD NUMBER,  *
+000400* OPENING BALANCE, INTEREST / PRINCIPAL SPLIT, AND CLOSING  *
+000500* BALANCE FOR THAT PERIOD.                                  *
+000600*-----------------------------------------------------------*
+000700 05  AMR-PERIOD-NUMBER          PIC 9(03).
+000800 05  FILLER                     PIC X(01).
+000900 05  AMR-OPENING-BALANCE        PIC 9(7)V99.
+001000 05  FILLER                     PIC X(01).
+001100 05  AMR-INTEREST-PORTION       PIC 9(7)V99.
+001200 05  FILLER                     PIC X(01).
+001300 05  AMR-PRINCIPAL-PORTION      PIC 9(7)V99.
+001400 05  FILLER                     PIC X(01).
+001500 05  AMR-CLOSING-BALANCE        PIC 9(7)V99.
