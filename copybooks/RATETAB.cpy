@@ -0,0 +1,12 @@
+000100*-----------------------------------------------------------*
+000200* RATETAB.                                                  *
+000300* RATE / TENURE LOOKUP TABLE, KEYED BY LOAN TYPE (1-4).      *
+000400* EACH PRODUCT CARRIES ITS OWN TENURE BAND AND CURRENT BASE  *
+000500* RATE. ENTRIES ARE LOADED IN LOAN-TYPE ORDER SO RT-ENTRY    *
+000600* CAN BE SUBSCRIPTED DIRECTLY BY LOAN-TYPE.                  *
+000700*-----------------------------------------------------------*
+000800 05  RT-ENTRY OCCURS 4 TIMES INDEXED BY RT-IDX.
+000900     10  RT-LOAN-TYPE           PIC 9(01).
+001000     10  RT-MIN-TENURE          PIC 9(02).
+001100     10  RT-MAX-TENURE          PIC 9(02).
+001200     10  RT-BASE-RATE           PIC 9(02)V99.
