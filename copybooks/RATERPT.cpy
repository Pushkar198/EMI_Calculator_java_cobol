@@ -0,0 +1,19 @@
+000100*-----------------------------------------------------------*
+000200* RATERPT.                                                  *
+000300* ONE LINE OF THE RATE-CHANGE EXCEPTION REPORT - OLD EMI     *
+000400* VERSUS NEW EMI FOR A SINGLE LOAN MASTER RECORD AFFECTED    *
+000500* BY A RATE CARD CHANGE.                                     *
+000600*-----------------------------------------------------------*
+000700 05  RR-LOAN-ID                 PIC X(25).
+000800 05  FILLER                     PIC X(01).
+000900 05  RR-CUSTOMER-ID             PIC 9(09).
+001000 05  FILLER                     PIC X(01).
+001100 05  RR-LOAN-TYPE               PIC 9(01).
+001200 05  FILLER                     PIC X(01).
+001300 05  RR-OLD-RATE                PIC 9(2)V99.
+001400 05  FILLER                     PIC X(01).
+001500 05  RR-NEW-RATE                PIC 9(2)V99.
+001600 05  FILLER                     PIC X(01).
+001700 05  RR-OLD-EMI                 PIC 9(7)V99.
+001800 05  FILLER                     PIC X(01).
+001900 05  RR-NEW-EMI                 PIC 9(7)V99.
