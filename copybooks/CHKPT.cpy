@@ -0,0 +1,12 @@
+000100*-----------------------------------------------------------*
+000200* CHKPT.                                                    *
+000300* RESTART CHECKPOINT FOR THE BULK APPLICATION INTAKE JOB.    *
+000400* ONE RECORD, REWRITTEN PERIODICALLY, HOLDING HOW MANY       *
+000500* APPLICATION RECORDS HAVE BEEN SUCCESSFULLY POSTED TO THE   *
+000600* LOAN MASTER FILE SO FAR. ON RESTART THE JOB SKIPS THIS      *
+000700* MANY RECORDS ON THE INPUT FILE INSTEAD OF REPROCESSING OR   *
+000800* DOUBLE-POSTING THEM.                                       *
+000900*-----------------------------------------------------------*
+001000 05  CK-RECORDS-PROCESSED       PIC 9(07).
+001100 05  FILLER                     PIC X(01).
+001200 05  CK-LAST-CUSTOMER-ID        PIC 9(09).
