@@ -0,0 +1,396 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    LoanBatchIntake.
+000300 AUTHOR.        LENDING-SYSTEMS-GROUP.
+000400 INSTALLATION.  RETAIL-BANKING-DIVISION.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800* MODIFICATION HISTORY.
+000900*  2026-08-09  LSG  ORIGINAL VERSION - BULK BATCH INTAKE OF
+001000*                   END-OF-DAY LOAN APPLICATIONS, WITH A
+001100*                   RESTART CHECKPOINT SO AN ABENDED RUN DOES
+001200*                   NOT REPROCESS OR DOUBLE-POST RECORDS.
+001300*-----------------------------------------------------------*
+001400* THIS JOB READS THE APPLICATION INTAKE FILE SENT UP FROM THE
+001500* BRANCHES, COMPUTES AN EMI FOR EACH APPLICATION USING THE
+001600* SAME RATE/TENURE LOOKUP AND ANNUITY FORMULA AS THE ONLINE
+001700* CALCULATOR, AND POSTS EACH ONE TO THE LOAN MASTER FILE. THE
+001800* NUMBER OF RECORDS SUCCESSFULLY POSTED IS CHECKPOINTED EVERY
+001900* CHECKPOINT INTERVAL SO A RERUN AFTER AN ABEND SKIPS PAST THE
+002000* RECORDS ALREADY POSTED INSTEAD OF STARTING OVER.
+002100*-----------------------------------------------------------*
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT APPLICATION-FILE ASSIGN TO APPLIN
+002600         ORGANIZATION IS LINE SEQUENTIAL
+002700         FILE STATUS IS WS-APPLIN-STATUS.
+002800     SELECT LOAN-MASTER-FILE ASSIGN TO LOANMAST
+002900         ORGANIZATION IS INDEXED
+003000         ACCESS MODE IS DYNAMIC
+003100         RECORD KEY IS LM-LOAN-ID
+003200         FILE STATUS IS WS-LOANMAST-STATUS.
+003300     SELECT CHECKPOINT-FILE ASSIGN TO CHKPT
+003400         ORGANIZATION IS LINE SEQUENTIAL
+003500         FILE STATUS IS WS-CHKPT-STATUS.
+003550     SELECT ERROR-LOG-FILE ASSIGN TO ERRLOG
+003560         ORGANIZATION IS LINE SEQUENTIAL
+003570         FILE STATUS IS WS-ERRLOG-STATUS.
+003600
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  APPLICATION-FILE.
+004000 01  APPLICATION-REC.
+004100     COPY APPLIN.
+004200
+004300 FD  LOAN-MASTER-FILE.
+004400 01  LOAN-MASTER-REC.
+004500     COPY LOANMAST.
+004600
+004700 FD  CHECKPOINT-FILE.
+004800 01  CHECKPOINT-REC.
+004900     COPY CHKPT.
+004950
+004960 FD  ERROR-LOG-FILE.
+004970 01  ERROR-LOG-REC.
+004980     COPY ERRLOG.
+005000
+005100 WORKING-STORAGE SECTION.
+005200*-----------------------------------------------------------*
+005300* LOAN-TYPE RATE / TENURE LOOKUP TABLE.
+005400*-----------------------------------------------------------*
+005500 01  RT-RATE-TABLE.
+005600     COPY RATETAB.
+005700
+005800*-----------------------------------------------------------*
+005900* SWITCHES AND STATUS FIELDS.
+006000*-----------------------------------------------------------*
+006100 01  WS-APPLIN-STATUS       PIC X(02).
+006200     88  APPLIN-OK                  VALUE '00'.
+006300 01  WS-LOANMAST-STATUS     PIC X(02).
+006400     88  LOANMAST-OK                VALUE '00'.
+006500     88  LOANMAST-NOT-FOUND         VALUE '35'.
+006550     88  LOANMAST-DUPLICATE-KEY     VALUE '22'.
+006600 01  WS-CHKPT-STATUS        PIC X(02).
+006700     88  CHKPT-OK                   VALUE '00'.
+006800     88  CHKPT-NOT-FOUND            VALUE '35'.
+006850 01  WS-ERRLOG-STATUS       PIC X(02).
+006860     88  ERRLOG-OK                  VALUE '00'.
+006870     88  ERRLOG-NOT-FOUND           VALUE '35'.
+006900 01  WS-EOF-SWITCH          PIC X(01).
+007000     88  END-OF-APPLICATIONS        VALUE 'Y'.
+007050 01  AI-VALID-SWITCH        PIC X(01).
+007060     88  AI-APPLICATION-VALID       VALUE 'Y'.
+007100
+007200*-----------------------------------------------------------*
+007300* RESTART / CHECKPOINT WORK FIELDS.
+007400*-----------------------------------------------------------*
+007500 01  WS-RECORDS-TO-SKIP     PIC 9(07)  COMP.
+007600 01  WS-SKIP-CTR            PIC 9(07)  COMP.
+007700 01  WS-RECORD-COUNT        PIC 9(07)  COMP.
+007800 01  WS-POSTED-COUNT        PIC 9(07)  COMP.
+007900 01  WS-CHECKPOINT-INTERVAL PIC 9(03)  COMP VALUE 10.
+007910 01  WS-CHECKPOINT-QUOTIENT PIC 9(07)  COMP.
+007920 01  WS-CHECKPOINT-REMAINDER PIC 9(03) COMP.
+007930 01  WS-REJECTED-COUNT      PIC 9(07)  COMP.
+008000
+008100*-----------------------------------------------------------*
+008200* RECALCULATION WORK FIELDS.
+008300*-----------------------------------------------------------*
+008400 01  WS-MONTHLY-INTEREST    PIC 9(2)V9(6).
+008500 01  WS-TENURE-MONTHS       PIC 9(3)   COMP.
+008600 01  WS-NEW-EMI             PIC 9(7)V99.
+008700 01  WS-CURRENT-DATE        PIC 9(08).
+008800 01  WS-CURRENT-TIME        PIC 9(08).
+008850 01  WS-RECORD-COUNT-DISP   PIC 9(07).
+008860
+008870*-----------------------------------------------------------*
+008880* VALIDATION WORK FIELDS.
+008890*-----------------------------------------------------------*
+008891 01  WS-AMOUNT-MIN          PIC 9(7)V99 VALUE 1000.00.
+008892 01  WS-AMOUNT-MAX          PIC 9(7)V99 VALUE 5000000.00.
+008893 01  WS-TENURE-MIN          PIC 9(02).
+008894 01  WS-TENURE-MAX          PIC 9(02).
+008896 01  WS-REJECT-FIELD-NAME   PIC X(15).
+008897 01  WS-REJECT-BAD-VALUE-EDIT PIC Z(6)9.99.
+008898 01  WS-REJECT-BAD-VALUE    PIC X(15).
+008899 01  WS-REJECT-REASON       PIC X(40).
+008900
+009000 PROCEDURE DIVISION.
+009100*===========================================================*
+009200 0000-MAINLINE.
+009300*===========================================================*
+009400     PERFORM 1000-INITIALIZE.
+009500     PERFORM 2000-SKIP-TO-CHECKPOINT.
+009600     PERFORM 3000-PROCESS-APPLICATIONS
+009700         UNTIL END-OF-APPLICATIONS.
+009800     PERFORM 4000-TERMINATE.
+009900     STOP RUN.
+010000
+010100*===========================================================*
+010200 1000-INITIALIZE.
+010300*===========================================================*
+010400     MOVE 'N'  TO WS-EOF-SWITCH.
+010500     MOVE ZERO TO WS-RECORD-COUNT.
+010600     MOVE ZERO TO WS-POSTED-COUNT.
+010650     MOVE ZERO TO WS-REJECTED-COUNT.
+010700     MOVE ZERO TO WS-RECORDS-TO-SKIP.
+010800
+010900     PERFORM 0100-LOAD-RATE-TABLE.
+011000
+011100     OPEN INPUT CHECKPOINT-FILE.
+011200     IF CHKPT-OK
+011300         READ CHECKPOINT-FILE NEXT RECORD
+011400             AT END
+011500                 CONTINUE
+011600         END-READ
+011700         MOVE CK-RECORDS-PROCESSED TO WS-RECORDS-TO-SKIP
+011800         CLOSE CHECKPOINT-FILE
+011900     ELSE
+012000         IF CHKPT-NOT-FOUND
+012100             CONTINUE
+012200         END-IF
+012300     END-IF.
+012400
+012500     IF WS-RECORDS-TO-SKIP > 0
+012600         DISPLAY "Resuming after checkpoint - skipping ",
+012700             WS-RECORDS-TO-SKIP, " already-posted records."
+012800     END-IF.
+012900
+013000     OPEN INPUT APPLICATION-FILE.
+013100     OPEN I-O LOAN-MASTER-FILE.
+013200     IF LOANMAST-NOT-FOUND
+013300         OPEN OUTPUT LOAN-MASTER-FILE
+013400         CLOSE LOAN-MASTER-FILE
+013500         OPEN I-O LOAN-MASTER-FILE
+013600     END-IF.
+013700
+013800*===========================================================*
+013900 0100-LOAD-RATE-TABLE.
+014000*    LOADS THE RATE/TENURE BAND FOR EACH OF THE FOUR LOAN
+014100*    PRODUCTS, IN THE SAME ORDER AS THE ONLINE CALCULATOR, SO
+014200*    RT-ENTRY CAN BE SUBSCRIPTED DIRECTLY BY LOAN-TYPE.
+014300*===========================================================*
+014400     MOVE 1     TO RT-LOAN-TYPE(1).
+014500     MOVE 5     TO RT-MIN-TENURE(1).
+014600     MOVE 30    TO RT-MAX-TENURE(1).
+014700     MOVE 8.50  TO RT-BASE-RATE(1).
+014800
+014900     MOVE 2     TO RT-LOAN-TYPE(2).
+015000     MOVE 1     TO RT-MIN-TENURE(2).
+015100     MOVE 7     TO RT-MAX-TENURE(2).
+015200     MOVE 9.75  TO RT-BASE-RATE(2).
+015300
+015400     MOVE 3     TO RT-LOAN-TYPE(3).
+015500     MOVE 1     TO RT-MIN-TENURE(3).
+015600     MOVE 5     TO RT-MAX-TENURE(3).
+015700     MOVE 13.50 TO RT-BASE-RATE(3).
+015800
+015900     MOVE 4     TO RT-LOAN-TYPE(4).
+016000     MOVE 1     TO RT-MIN-TENURE(4).
+016100     MOVE 15    TO RT-MAX-TENURE(4).
+016200     MOVE 10.25 TO RT-BASE-RATE(4).
+016300
+016400*===========================================================*
+016500 2000-SKIP-TO-CHECKPOINT.
+016600*    ON A RESTART, READS AND DISCARDS THE RECORDS ALREADY
+016700*    POSTED ON THE PRIOR RUN SO THEY ARE NOT PROCESSED AGAIN.
+016800*===========================================================*
+016900     PERFORM 2100-READ-APPLICATION
+017000         VARYING WS-SKIP-CTR FROM 1 BY 1
+017100         UNTIL WS-SKIP-CTR > WS-RECORDS-TO-SKIP
+017200            OR END-OF-APPLICATIONS.
+017300
+017400     MOVE WS-RECORDS-TO-SKIP TO WS-RECORD-COUNT.
+017450
+017460     IF NOT END-OF-APPLICATIONS
+017470         PERFORM 2100-READ-APPLICATION
+017480     END-IF.
+017500
+017600*===========================================================*
+017700 2100-READ-APPLICATION.
+017800*===========================================================*
+017900     READ APPLICATION-FILE
+018000         AT END
+018100             MOVE 'Y' TO WS-EOF-SWITCH
+018200     END-READ.
+018300
+018400*===========================================================*
+018500 3000-PROCESS-APPLICATIONS.
+018600*===========================================================*
+018700     ADD 1 TO WS-RECORD-COUNT.
+018750     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+018760     ACCEPT WS-CURRENT-TIME FROM TIME.
+018800
+018850     PERFORM 3100-VALIDATE-APPLICATION.
+018860     IF AI-APPLICATION-VALID
+018900         PERFORM 3200-RECALCULATE-EMI
+019000         PERFORM 3300-POST-LOAN-MASTER
+019050         IF LOANMAST-OK
+019100             ADD 1 TO WS-POSTED-COUNT
+019150         ELSE
+019160             PERFORM 3950-LOG-REJECTED-APPLICATION
+019170             ADD 1 TO WS-REJECTED-COUNT
+019180         END-IF
+019190     ELSE
+019195         PERFORM 3950-LOG-REJECTED-APPLICATION
+019196         ADD 1 TO WS-REJECTED-COUNT
+019197     END-IF.
+019300
+019350     DIVIDE WS-POSTED-COUNT BY WS-CHECKPOINT-INTERVAL
+019360         GIVING WS-CHECKPOINT-QUOTIENT
+019370         REMAINDER WS-CHECKPOINT-REMAINDER.
+019400     IF WS-CHECKPOINT-REMAINDER = 0
+019500         PERFORM 3900-WRITE-CHECKPOINT
+019600     END-IF.
+019700
+019800     PERFORM 2100-READ-APPLICATION.
+019900
+020000*===========================================================*
+020050 3100-VALIDATE-APPLICATION.
+020060*    REJECTS AN APPLICATION WHOSE LOAN TYPE IS NOT A VALID
+020070*    RATE-TABLE SUBSCRIPT, WHOSE TENURE FALLS OUTSIDE THAT
+020080*    PRODUCT'S OWN TENURE BAND, OR WHOSE AMOUNT FALLS OUTSIDE
+020085*    THE BANK'S LIMITS, INSTEAD OF LETTING IT POST TO LOAN
+020090*    MASTER WITH BOGUS TERMS.
+020095*===========================================================*
+020096     MOVE 'Y' TO AI-VALID-SWITCH.
+020097     IF AI-LOAN-TYPE < 1 OR AI-LOAN-TYPE > 4
+020098         MOVE 'N' TO AI-VALID-SWITCH
+020099         MOVE "AI-LOAN-TYPE"    TO WS-REJECT-FIELD-NAME
+020100         MOVE AI-LOAN-TYPE      TO WS-REJECT-BAD-VALUE
+020101         MOVE "Loan type outside 1-4"
+020102             TO WS-REJECT-REASON
+020103     ELSE
+020104         MOVE RT-MIN-TENURE(AI-LOAN-TYPE) TO WS-TENURE-MIN
+020105         MOVE RT-MAX-TENURE(AI-LOAN-TYPE) TO WS-TENURE-MAX
+020106         IF AI-LOAN-TENURE < WS-TENURE-MIN
+020107             OR AI-LOAN-TENURE > WS-TENURE-MAX
+020108             MOVE 'N' TO AI-VALID-SWITCH
+020109             MOVE "AI-LOAN-TENURE"  TO WS-REJECT-FIELD-NAME
+020110             MOVE AI-LOAN-TENURE    TO WS-REJECT-BAD-VALUE
+020111             MOVE "Tenure outside product's tenure band"
+020112                 TO WS-REJECT-REASON
+020130         ELSE
+020132             IF AI-LOAN-AMOUNT < WS-AMOUNT-MIN
+020133                 OR AI-LOAN-AMOUNT > WS-AMOUNT-MAX
+020134                 MOVE 'N' TO AI-VALID-SWITCH
+020135                 MOVE "AI-LOAN-AMOUNT" TO WS-REJECT-FIELD-NAME
+020136                 MOVE AI-LOAN-AMOUNT   TO WS-REJECT-BAD-VALUE-EDIT
+020137                 MOVE WS-REJECT-BAD-VALUE-EDIT
+020138                     TO WS-REJECT-BAD-VALUE
+020139                 MOVE "Amount outside bank limits"
+020140                     TO WS-REJECT-REASON
+020141             END-IF
+020142         END-IF
+020143     END-IF.
+020115
+020116*===========================================================*
+020100 3200-RECALCULATE-EMI.
+020200*    LOOKS UP THE CURRENT RATE/TENURE BAND FOR THIS
+020300*    APPLICATION'S LOAN TYPE AND RUNS THE SAME ANNUITY FORMULA
+020400*    AS THE ONLINE CALCULATOR.
+020500*===========================================================*
+020600     COMPUTE WS-MONTHLY-INTEREST =
+020700         RT-BASE-RATE(AI-LOAN-TYPE) / 100 / 12.
+020800     COMPUTE WS-TENURE-MONTHS = AI-LOAN-TENURE * 12.
+020900     COMPUTE WS-NEW-EMI =
+021000         AI-LOAN-AMOUNT * WS-MONTHLY-INTEREST *
+021100         (1 + WS-MONTHLY-INTEREST) ** WS-TENURE-MONTHS /
+021200         ((1 + WS-MONTHLY-INTEREST) ** WS-TENURE-MONTHS - 1).
+021300
+021400*===========================================================*
+021500 3300-POST-LOAN-MASTER.
+021600*    BUILDS A LOAN MASTER RECORD FOR THIS APPLICATION AND
+021700*    WRITES IT. THE KEY IS CUSTOMER ID PLUS THE RECORD'S POSITION
+021800*    IN THE INPUT FILE, NOT THE RUN DATE - THE RUN DATE CAN
+021810*    DIFFER BETWEEN AN ORIGINAL OVERNIGHT RUN AND ITS RESTART IF
+021820*    THE JOB ABENDS NEAR MIDNIGHT, AND THE POSITION-BASED KEY IS
+021830*    WHAT HAS TO STAY IDENTICAL ACROSS THAT RESTART FOR THE
+021850*    DUPLICATE-KEY CHECK BELOW TO CATCH A CHECKPOINT REPLAY OF AN
+021860*    ALREADY-POSTED RECORD RATHER THAN POSTING IT TWICE.
+021900*===========================================================*
+022000     MOVE SPACES             TO LOAN-MASTER-REC.
+022350     MOVE WS-RECORD-COUNT    TO WS-RECORD-COUNT-DISP.
+022400     STRING AI-CUSTOMER-ID, WS-RECORD-COUNT-DISP
+022500         DELIMITED BY SIZE INTO LM-LOAN-ID.
+022600     MOVE AI-CUSTOMER-ID     TO LM-CUSTOMER-ID.
+022700     MOVE AI-LOAN-TYPE       TO LM-LOAN-TYPE.
+022800     MOVE AI-LOAN-AMOUNT     TO LM-LOAN-AMOUNT.
+022900     MOVE RT-BASE-RATE(AI-LOAN-TYPE) TO LM-INTEREST-RATE.
+023000     MOVE AI-LOAN-TENURE     TO LM-LOAN-TENURE.
+023100     MOVE WS-NEW-EMI         TO LM-EMI.
+023200     MOVE WS-CURRENT-DATE    TO LM-QUOTE-DATE.
+023300     MOVE AI-LOAN-AMOUNT     TO LM-OUTSTANDING-BALANCE.
+023350     MOVE WS-TENURE-MONTHS   TO LM-REMAINING-MONTHS.
+023400
+023500     WRITE LOAN-MASTER-REC.
+023550
+023560     IF NOT LOANMAST-OK
+023570         MOVE "LM-LOAN-ID"      TO WS-REJECT-FIELD-NAME
+023580         MOVE AI-CUSTOMER-ID    TO WS-REJECT-BAD-VALUE
+023590         IF LOANMAST-DUPLICATE-KEY
+023600             MOVE "Duplicate Loan Master key - not posted"
+023610                 TO WS-REJECT-REASON
+023620         ELSE
+023630             MOVE "Loan Master write failed - not posted"
+023640                 TO WS-REJECT-REASON
+023650         END-IF
+023660     END-IF.
+023700
+023710*===========================================================*
+023720 3950-LOG-REJECTED-APPLICATION.
+023730*    APPENDS ONE ROW TO THE ERROR LOG FOR AN APPLICATION THAT
+023740*    FAILED VALIDATION, OR FAILED TO POST TO LOAN MASTER, AND
+023750*    WAS NOT COUNTED AS POSTED.
+023760*===========================================================*
+023770     OPEN EXTEND ERROR-LOG-FILE.
+023780     IF ERRLOG-NOT-FOUND
+023790         OPEN OUTPUT ERROR-LOG-FILE
+023800     END-IF.
+023810
+023820     MOVE SPACES               TO ERROR-LOG-REC.
+023830     MOVE WS-CURRENT-DATE      TO EL-LOG-DATE.
+023840     MOVE WS-CURRENT-TIME      TO EL-LOG-TIME.
+023850     MOVE WS-REJECT-FIELD-NAME TO EL-FIELD-NAME.
+023860     MOVE WS-REJECT-BAD-VALUE  TO EL-BAD-VALUE.
+023870     MOVE WS-REJECT-REASON     TO EL-REASON.
+023880
+023890     WRITE ERROR-LOG-REC.
+023900
+023910     CLOSE ERROR-LOG-FILE.
+023920
+023930*===========================================================*
+023800 3900-WRITE-CHECKPOINT.
+023900*    REWRITES THE CHECKPOINT FILE WITH THE COUNT OF RECORDS
+024000*    POSTED SO FAR. ON A RESTART THIS MANY RECORDS ARE SKIPPED
+024100*    ON THE INPUT FILE INSTEAD OF BEING REPROCESSED.
+024200*===========================================================*
+024300     OPEN OUTPUT CHECKPOINT-FILE.
+024400     MOVE SPACES             TO CHECKPOINT-REC.
+024500     MOVE WS-RECORD-COUNT    TO CK-RECORDS-PROCESSED.
+024600     MOVE AI-CUSTOMER-ID     TO CK-LAST-CUSTOMER-ID.
+024700     WRITE CHECKPOINT-REC.
+024800     CLOSE CHECKPOINT-FILE.
+024900
+025000*===========================================================*
+025100 4000-TERMINATE.
+025200*    THE JOB RAN TO COMPLETION - THE CHECKPOINT IS RESET SO THE
+025300*    NEXT BATCH STARTS FROM THE BEGINNING OF ITS OWN INPUT FILE
+025400*    RATHER THAN SKIPPING RECORDS THAT BELONG TO A NEW BATCH.
+025500*===========================================================*
+025600     CLOSE APPLICATION-FILE.
+025700     CLOSE LOAN-MASTER-FILE.
+025800
+025900     OPEN OUTPUT CHECKPOINT-FILE.
+026000     MOVE SPACES             TO CHECKPOINT-REC.
+026100     MOVE ZERO                TO CK-RECORDS-PROCESSED.
+026200     MOVE ZERO                TO CK-LAST-CUSTOMER-ID.
+026300     WRITE CHECKPOINT-REC.
+026400     CLOSE CHECKPOINT-FILE.
+026500
+026600     DISPLAY "*******************************************".
+026700     DISPLAY " Applications read:     ", WS-RECORD-COUNT.
+026800     DISPLAY " Applications posted:   ", WS-POSTED-COUNT.
+026850     DISPLAY " Applications rejected: ", WS-REJECTED-COUNT.
+026900     DISPLAY "*******************************************".
