@@ -0,0 +1,165 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    LoanRateBatch.
+000300 AUTHOR.        LENDING-SYSTEMS-GROUP.
+000400 INSTALLATION.  RETAIL-BANKING-DIVISION.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800* MODIFICATION HISTORY.
+000900*  2026-08-09  LSG  ORIGINAL VERSION - RATE CARD CHANGE
+001000*                   RE-RATE BATCH WITH EXCEPTION REPORT.
+001050*  2026-08-09  LSG  WIDEN MONTHLY-INTEREST DECIMAL PLACES -
+001060*                   WAS TRUNCATING TO ZERO BELOW 12% APR. ALSO
+001070*                   MOVE TENURE*12 TO A WORKING FIELD BEFORE
+001080*                   RAISING TO THAT POWER - AN INLINE ARITHMETIC
+001090*                   EXPRESSION AS THE EXPONENT WAS COLLAPSING
+001095*                   THE GROWTH FACTOR TO 1.
+001100*-----------------------------------------------------------*
+001200* THIS JOB READS THE LOAN MASTER FILE END TO END, RECOMPUTES
+001300* THE EMI FOR EVERY RECORD WHOSE LOAN TYPE MATCHES THE RATE
+001400* CHANGE ENTERED AT START-UP, AND LISTS OLD EMI VERSUS NEW
+001500* EMI ON THE RATE-CHANGE EXCEPTION REPORT. LOAN MASTER ITSELF
+001600* IS NOT UPDATED HERE - A LOAN OFFICER ACTS ON THE REPORT.
+001700*-----------------------------------------------------------*
+001800 ENVIRONMENT DIVISION.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT LOAN-MASTER-FILE ASSIGN TO LOANMAST
+002200         ORGANIZATION IS INDEXED
+002300         ACCESS MODE IS SEQUENTIAL
+002400         RECORD KEY IS LM-LOAN-ID
+002500         FILE STATUS IS WS-LOANMAST-STATUS.
+002600     SELECT RATE-CHANGE-RPT ASSIGN TO RATERPT
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS WS-RATERPT-STATUS.
+002900
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  LOAN-MASTER-FILE.
+003300 01  LOAN-MASTER-REC.
+003400     COPY LOANMAST.
+003500
+003600 FD  RATE-CHANGE-RPT.
+003700 01  RATE-CHANGE-REC.
+003800     COPY RATERPT.
+003900
+004000 WORKING-STORAGE SECTION.
+004100*-----------------------------------------------------------*
+004200* SWITCHES AND STATUS FIELDS.
+004300*-----------------------------------------------------------*
+004400 01  WS-LOANMAST-STATUS     PIC X(02).
+004500     88  LOANMAST-OK                VALUE '00'.
+004600 01  WS-RATERPT-STATUS      PIC X(02).
+004700     88  RATERPT-OK                 VALUE '00'.
+004800 01  WS-EOF-SWITCH          PIC X(01).
+004900     88  END-OF-LOAN-MASTER         VALUE 'Y'.
+005000
+005100*-----------------------------------------------------------*
+005200* RATE CHANGE PARAMETERS AND RECALCULATION WORK FIELDS.
+005300*-----------------------------------------------------------*
+005400 01  WS-CHANGED-LOAN-TYPE   PIC 9(1).
+005450 01  WS-RATE-MIN            PIC 9(2)V99 VALUE 0.01.
+005460 01  WS-RATE-MAX            PIC 9(2)V99 VALUE 30.00.
+005500 01  WS-NEW-RATE            PIC 9(2)V99.
+005600 01  WS-MONTHLY-INTEREST    PIC 9(2)V9(6).
+005650 01  WS-TENURE-MONTHS       PIC 9(3)   COMP.
+005700 01  WS-NEW-EMI             PIC 9(7)V99.
+005800 01  WS-RECORD-COUNT        PIC 9(7)   COMP.
+005900 01  WS-EXCEPTION-COUNT     PIC 9(7)   COMP.
+006000
+006100 PROCEDURE DIVISION.
+006200*===========================================================*
+006300 0000-MAINLINE.
+006400*===========================================================*
+006500     PERFORM 1000-GET-RATE-CHANGE-PARMS.
+006600     PERFORM 2000-INITIALIZE.
+006700     PERFORM 3000-PROCESS-LOAN-MASTER
+006800         UNTIL END-OF-LOAN-MASTER.
+006900     PERFORM 4000-TERMINATE.
+007000     STOP RUN.
+007100
+007200*===========================================================*
+007300 1000-GET-RATE-CHANGE-PARMS.
+007400*===========================================================*
+007500     DISPLAY "*******************************************".
+007600     DISPLAY " Loan Rate Change Batch".
+007700     DISPLAY "*******************************************".
+007800     DISPLAY "Enter changed Loan Type (1-4): ".
+007900     ACCEPT WS-CHANGED-LOAN-TYPE.
+008000     DISPLAY "Enter new Interest Rate (%): ".
+008100     ACCEPT WS-NEW-RATE.
+008110     IF WS-NEW-RATE < WS-RATE-MIN OR WS-NEW-RATE > WS-RATE-MAX
+008120         DISPLAY "** Invalid rate - must be 0.01 to 30.00 **"
+008130         GO TO 1000-GET-RATE-CHANGE-PARMS
+008140     END-IF.
+008200
+008300*===========================================================*
+008400 2000-INITIALIZE.
+008500*===========================================================*
+008600     MOVE 'N'  TO WS-EOF-SWITCH.
+008700     MOVE ZERO TO WS-RECORD-COUNT.
+008800     MOVE ZERO TO WS-EXCEPTION-COUNT.
+008900
+009000     OPEN INPUT LOAN-MASTER-FILE.
+009100     OPEN OUTPUT RATE-CHANGE-RPT.
+009200
+009300     PERFORM 3100-READ-LOAN-MASTER.
+009400
+009500*===========================================================*
+009600 3000-PROCESS-LOAN-MASTER.
+009700*===========================================================*
+009800     ADD 1 TO WS-RECORD-COUNT.
+009900
+010000     IF LM-LOAN-TYPE = WS-CHANGED-LOAN-TYPE
+010100         PERFORM 3200-RECALCULATE-EMI
+010200     END-IF.
+010300
+010400     PERFORM 3100-READ-LOAN-MASTER.
+010500
+010600*===========================================================*
+010700 3100-READ-LOAN-MASTER.
+010800*===========================================================*
+010900     READ LOAN-MASTER-FILE NEXT RECORD
+011000         AT END
+011100             MOVE 'Y' TO WS-EOF-SWITCH
+011200     END-READ.
+011300
+011400*===========================================================*
+011500 3200-RECALCULATE-EMI.
+011600*    RE-RUNS THE ANNUITY FORMULA WITH THE NEW RATE AND LOGS
+011700*    AN EXCEPTION LINE SHOWING THE OLD EMI NEXT TO THE NEW. USES
+011750*    THE LOAN'S CURRENT OUTSTANDING BALANCE AND REMAINING MONTHS,
+011760*    NOT ITS ORIGINAL AMOUNT/TENURE, SO A LOAN THAT HAS HAD A
+011770*    PREPAYMENT APPLIED IS RE-RATED OFF WHAT IS ACTUALLY STILL
+011780*    OWED.
+011800*===========================================================*
+011900     COMPUTE WS-MONTHLY-INTEREST = WS-NEW-RATE / 100 / 12.
+011950     MOVE LM-REMAINING-MONTHS TO WS-TENURE-MONTHS.
+012000     COMPUTE WS-NEW-EMI =
+012100         LM-OUTSTANDING-BALANCE * WS-MONTHLY-INTEREST *
+012200         (1 + WS-MONTHLY-INTEREST) ** WS-TENURE-MONTHS /
+012300         ((1 + WS-MONTHLY-INTEREST) ** WS-TENURE-MONTHS - 1).
+012400
+012500     ADD 1 TO WS-EXCEPTION-COUNT.
+012600
+012700     MOVE SPACES             TO RATE-CHANGE-REC.
+012800     MOVE LM-LOAN-ID          TO RR-LOAN-ID.
+012900     MOVE LM-CUSTOMER-ID      TO RR-CUSTOMER-ID.
+013000     MOVE LM-LOAN-TYPE        TO RR-LOAN-TYPE.
+013100     MOVE LM-INTEREST-RATE    TO RR-OLD-RATE.
+013200     MOVE WS-NEW-RATE         TO RR-NEW-RATE.
+013300     MOVE LM-EMI              TO RR-OLD-EMI.
+013400     MOVE WS-NEW-EMI          TO RR-NEW-EMI.
+013500
+013600     WRITE RATE-CHANGE-REC.
+013700
+013800*===========================================================*
+013900 4000-TERMINATE.
+014000*===========================================================*
+014100     CLOSE LOAN-MASTER-FILE.
+014200     CLOSE RATE-CHANGE-RPT.
+014300
+014400     DISPLAY "*******************************************".
+014500     DISPLAY " Records read:      ", WS-RECORD-COUNT.
+014600     DISPLAY " Exceptions listed:  ", WS-EXCEPTION-COUNT.
+014700     DISPLAY "*******************************************".
