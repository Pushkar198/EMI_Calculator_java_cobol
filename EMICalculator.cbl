@@ -1,57 +1,819 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. LoanSystem.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 User-Input          PIC X(1).
-       01 Loan-Type           PIC 9(1).
-       01 Loan-Amount         PIC 9(7)V99.
-       01 Interest-Rate       PIC 9(2)V99.
-       01 Loan-Tenure         PIC 9(2).
-       01 Monthly-Interest    PIC 9(2)V99.
-       01 EMI                 PIC 9(7)V99.
-
-       PROCEDURE DIVISION.
-       MAIN-LOGIC.
-           PERFORM WELCOME-SCREEN.
-           PERFORM LOAN-SELECTION-SCREEN.
-           PERFORM LOAN-CALCULATOR-SCREEN.
-           STOP RUN.
-
-       WELCOME-SCREEN.
-           DISPLAY "*******************************************".
-           DISPLAY " Welcome to the Smart Loan Decision System!".
-           DISPLAY " Your one-stop solution for making intelligent loan choices.".
-           DISPLAY "*******************************************".
-           DISPLAY "Press any key to continue...".
-           ACCEPT User-Input.
-
-       LOAN-SELECTION-SCREEN.
-           DISPLAY "*******************************************".
-           DISPLAY " Loan Type Selection".
-           DISPLAY "*******************************************".
-           DISPLAY "1. Home Loan".
-           DISPLAY "2. Car Loan".
-           DISPLAY "3. Personal Loan".
-           DISPLAY "4. Education Loan".
-           DISPLAY "Enter your choice (1-4): ".
-           ACCEPT Loan-Type.
-
-       LOAN-CALCULATOR-SCREEN.
-           DISPLAY "*******************************************".
-           DISPLAY " Loan Calculator".
-           DISPLAY "*******************************************".
-           DISPLAY "Enter Loan Amount: ".
-           ACCEPT Loan-Amount.
-           DISPLAY "Enter Interest Rate (%): ".
-           ACCEPT Interest-Rate.
-           DISPLAY "Enter Loan Tenure (years): ".
-           ACCEPT Loan-Tenure.
-
-           COMPUTE Monthly-Interest = Interest-Rate / 100 / 12.
-           COMPUTE EMI = Loan-Amount * Monthly-Interest *
-                         (1 + Monthly-Interest) ** (Loan-Tenure * 12) /
-                         ((1 + Monthly-Interest) ** (Loan-Tenure * 12) - 1).
-
-           DISPLAY "*******************************************".
-           DISPLAY " EMI: ", EMI.
-           DISPLAY "*******************************************".
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    LoanSystem.
+000300 AUTHOR.        LENDING-SYSTEMS-GROUP.
+000400 INSTALLATION.  RETAIL-BANKING-DIVISION.
+000500 DATE-WRITTEN.  2024-02-10.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800* MODIFICATION HISTORY.
+000900*  2024-02-10  LSG  ORIGINAL VERSION - ONE-SHOT EMI QUOTE.
+001000*  2026-08-09  LSG  ADD AMORTIZATION SCHEDULE OUTPUT FILE.
+001100*  2026-08-09  LSG  PERSIST EVERY QUOTE TO LOAN MASTER FILE.
+001200*  2026-08-09  LSG  VALIDATE CALCULATOR INPUTS; LOG REJECTS.
+001300*  2026-08-09  LSG  DRIVE RATE/TENURE FROM LOAN-TYPE TABLE.
+001400*  2026-08-09  LSG  ADD AFFORDABILITY CHECK BEFORE QUOTING.
+001500*  2026-08-09  LSG  WIDEN MONTHLY-INTEREST DECIMAL PLACES -
+001600*                   WAS TRUNCATING TO ZERO BELOW 12% APR. ALSO
+001700*                   MOVE TENURE*12 TO A WORKING FIELD BEFORE
+001800*                   RAISING TO THAT POWER - AN INLINE ARITHMETIC
+001900*                   EXPRESSION AS THE EXPONENT WAS COLLAPSING
+002000*                   THE GROWTH FACTOR TO 1.
+002100*  2026-08-09  LSG  WRITE AN AUDIT TRAIL OF EVERY CALCULATOR
+002200*                   RUN (OPERATOR, TERMS QUOTED, RESULTING EMI).
+002300*  2026-08-09  LSG  ADD SIDE-BY-SIDE TENURE/AMOUNT SCENARIO
+002400*                   COMPARISON MODE FROM THE LOAN SELECTION
+002500*                   SCREEN.
+002600*  2026-08-09  LSG  ADD MID-TERM PREPAYMENT/FORECLOSURE
+002700*                   RECALCULATION AGAINST AN EXISTING LOAN
+002800*                   MASTER RECORD - REDUCE TENURE OR REDUCE
+002900*                   EMI, WITH A REVISED SCHEDULE.
+003000*-----------------------------------------------------------*
+003100 ENVIRONMENT DIVISION.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT AMORT-SCHEDULE-FILE ASSIGN TO AMORTOUT
+003500         ORGANIZATION IS LINE SEQUENTIAL
+003600         FILE STATUS IS WS-AMORT-STATUS.
+003700     SELECT LOAN-MASTER-FILE ASSIGN TO LOANMAST
+003800         ORGANIZATION IS INDEXED
+003900         ACCESS MODE IS DYNAMIC
+004000         RECORD KEY IS LM-LOAN-ID
+004100         FILE STATUS IS WS-LOANMAST-STATUS.
+004200     SELECT ERROR-LOG-FILE ASSIGN TO ERRLOG
+004300         ORGANIZATION IS LINE SEQUENTIAL
+004400         FILE STATUS IS WS-ERRLOG-STATUS.
+004500     SELECT AUDIT-LOG-FILE ASSIGN TO AUDITLOG
+004600         ORGANIZATION IS LINE SEQUENTIAL
+004700         FILE STATUS IS WS-AUDITLOG-STATUS.
+004800
+004900 DATA DIVISION.
+005000 FILE SECTION.
+005100 FD  AMORT-SCHEDULE-FILE.
+005200 01  AMORT-SCHEDULE-REC.
+005300     COPY AMORTREC.
+005400
+005500 FD  LOAN-MASTER-FILE.
+005600 01  LOAN-MASTER-REC.
+005700     COPY LOANMAST.
+005800
+005900 FD  ERROR-LOG-FILE.
+006000 01  ERROR-LOG-REC.
+006100     COPY ERRLOG.
+006200
+006300 FD  AUDIT-LOG-FILE.
+006400 01  AUDIT-LOG-REC.
+006500     COPY AUDITLOG.
+006600
+006700 WORKING-STORAGE SECTION.
+006800*-----------------------------------------------------------*
+006900* LOAN-TYPE RATE / TENURE LOOKUP TABLE.
+007000*-----------------------------------------------------------*
+007100 01  RT-RATE-TABLE.
+007200     COPY RATETAB.
+007300
+007400*-----------------------------------------------------------*
+007500* SWITCHES AND STATUS FIELDS.
+007600*-----------------------------------------------------------*
+007700 01  WS-AMORT-STATUS        PIC X(02).
+007800     88  AMORT-OK                   VALUE '00'.
+007900 01  WS-LOANMAST-STATUS     PIC X(02).
+008000     88  LOANMAST-OK                VALUE '00'.
+008100     88  LOANMAST-NOT-FOUND         VALUE '35'.
+008200     88  LOANMAST-RECORD-NOT-FOUND  VALUE '23'.
+008300     88  LOANMAST-DUPLICATE-KEY     VALUE '22'.
+008400 01  WS-ERRLOG-STATUS       PIC X(02).
+008500     88  ERRLOG-OK                  VALUE '00'.
+008600     88  ERRLOG-NOT-FOUND           VALUE '35'.
+008700 01  WS-AUDITLOG-STATUS     PIC X(02).
+008800     88  AUDITLOG-OK                VALUE '00'.
+008900     88  AUDITLOG-NOT-FOUND         VALUE '35'.
+009000
+009100*-----------------------------------------------------------*
+009200* SCREEN / INPUT WORKING FIELDS.
+009300*-----------------------------------------------------------*
+009400 01  User-Input             PIC X(1).
+009500 01  Operator-Id            PIC X(08).
+009600 01  Customer-Id            PIC 9(9).
+009700 01  Loan-Type              PIC 9(1).
+009800 01  Loan-Amount            PIC 9(7)V99.
+009900 01  Interest-Rate          PIC 9(2)V99.
+010000 01  Loan-Tenure            PIC 9(2).
+010100 01  Monthly-Interest       PIC 9(2)V9(6).
+010200 01  Loan-Tenure-Months     PIC 9(3) COMP.
+010300 01  Loan-EMI               PIC 9(7)V99.
+010400
+010500*-----------------------------------------------------------*
+010600* AMORTIZATION SCHEDULE WORKING FIELDS.
+010700*-----------------------------------------------------------*
+010800 01  AM-TOTAL-PERIODS       PIC 9(3)   COMP.
+010900 01  AM-PERIOD-CTR          PIC 9(3)   COMP.
+011000 01  AM-OPENING-BALANCE     PIC 9(7)V99.
+011100 01  AM-CLOSING-BALANCE     PIC 9(7)V99.
+011200 01  AM-INTEREST-PORTION    PIC 9(7)V99.
+011300 01  AM-PRINCIPAL-PORTION   PIC 9(7)V99.
+011400
+011500*-----------------------------------------------------------*
+011600* LOAN MASTER FILE WORKING FIELDS.
+011700*-----------------------------------------------------------*
+011800 01  WS-CURRENT-DATE        PIC 9(08).
+011900 01  WS-CURRENT-TIME        PIC 9(08).
+012000
+012100*-----------------------------------------------------------*
+012200* EDIT-CHECK LIMITS AND WORK FIELDS.
+012300*-----------------------------------------------------------*
+012400 01  EC-AMOUNT-MIN          PIC 9(7)V99 VALUE 1000.00.
+012500 01  EC-AMOUNT-MAX          PIC 9(7)V99 VALUE 5000000.00.
+012600 01  EC-FIELD-NAME          PIC X(15).
+012700 01  EC-BAD-VALUE           PIC X(15).
+012800 01  EC-BAD-VALUE-EDIT      PIC Z(6)9.99.
+012900 01  EC-REASON              PIC X(40).
+013000
+013100*-----------------------------------------------------------*
+013200* RATE/TENURE LOOKUP WORK FIELDS.
+013300*-----------------------------------------------------------*
+013400 01  RT-TENURE-MIN          PIC 9(02).
+013500 01  RT-TENURE-MAX          PIC 9(02).
+013600
+013700*-----------------------------------------------------------*
+013800* AFFORDABILITY CHECK WORKING FIELDS.
+013900*-----------------------------------------------------------*
+014000 01  AF-MONTHLY-INCOME      PIC 9(7)V99.
+014100 01  AF-MONTHLY-OBLIGATIONS PIC 9(7)V99.
+014200 01  AF-EMI-TO-INCOME-PCT   PIC 9(7)V99.
+014300 01  AF-OVERRIDE-RESPONSE   PIC X(01).
+014400     88  AF-OVERRIDE-YES            VALUE 'Y' 'y'.
+014500 01  AF-DECLINED-SWITCH     PIC X(01).
+014600     88  AF-QUOTE-DECLINED          VALUE 'Y'.
+014700
+014800*-----------------------------------------------------------*
+014900* SCENARIO COMPARISON WORKING FIELDS.
+015000*-----------------------------------------------------------*
+015100 01  CMP-RESPONSE           PIC X(01).
+015200     88  CMP-YES                    VALUE 'Y' 'y'.
+015300 01  CMP-SCENARIO-COUNT     PIC 9(1).
+015400 01  CMP-CTR                PIC 9(1)   COMP.
+015500 01  CMP-SCENARIO-TABLE.
+015600     COPY CMPSCEN.
+015700
+015800*-----------------------------------------------------------*
+015900* TRANSACTION TYPE SWITCH.
+016000*-----------------------------------------------------------*
+016100 01  TXN-TYPE-RESPONSE      PIC X(01).
+016200     88  TXN-NEW-QUOTE              VALUE 'N' 'n'.
+016300     88  TXN-PREPAYMENT             VALUE 'P' 'p'.
+016400
+016500*-----------------------------------------------------------*
+016600* PREPAYMENT / FORECLOSURE WORKING FIELDS.
+016700*-----------------------------------------------------------*
+016800 01  PP-LOAN-ID             PIC X(25).
+016900 01  PP-PREPAY-AMOUNT       PIC 9(7)V99.
+017000 01  PP-MONTHS-PAID         PIC 9(3).
+017100 01  PP-CHOICE              PIC X(01).
+017200     88  PP-REDUCE-TENURE           VALUE 'T' 't'.
+017300     88  PP-REDUCE-EMI              VALUE 'E' 'e'.
+017400 01  PP-ORIGINAL-TENURE-MONTHS PIC 9(3) COMP.
+017500 01  PP-REMAINING-MONTHS    PIC 9(3)   COMP.
+017600 01  PP-NEW-TENURE-MONTHS   PIC 9(3)   COMP.
+017700 01  PP-PERIOD-CTR          PIC 9(3)   COMP.
+017800 01  PP-NEW-BALANCE         PIC 9(7)V99.
+017900 01  PP-OPENING-BALANCE     PIC 9(7)V99.
+018000 01  PP-CLOSING-BALANCE     PIC 9(7)V99.
+018100 01  PP-INTEREST-PORTION    PIC 9(7)V99.
+018200 01  PP-PRINCIPAL-PORTION   PIC 9(7)V99.
+018300 01  PP-BALANCE-SWITCH      PIC X(01).
+018400     88  PP-BALANCE-ZERO            VALUE 'Y'.
+018500
+018600 PROCEDURE DIVISION.
+018700*===========================================================*
+018800 0000-MAINLINE.
+018900*===========================================================*
+019000     PERFORM 0100-LOAD-RATE-TABLE.
+019100     PERFORM 1000-WELCOME-SCREEN.
+019200     IF TXN-PREPAYMENT
+019300         PERFORM 6000-PREPAYMENT-SCREEN
+019400     ELSE
+019500         PERFORM 2000-LOAN-SELECTION-SCREEN
+019600         PERFORM 2500-AFFORDABILITY-SCREEN
+019700         PERFORM 3000-LOAN-CALCULATOR-SCREEN
+019800         PERFORM 4000-PRINT-AMORT-SCHEDULE
+019900         PERFORM 5000-SAVE-LOAN-MASTER-RECORD
+020000     END-IF.
+020100     STOP RUN.
+020200
+020300*===========================================================*
+020400 0100-LOAD-RATE-TABLE.
+020500*    LOADS THE RATE/TENURE BAND FOR EACH OF THE FOUR LOAN
+020600*    PRODUCTS. ENTRIES ARE IN LOAN-TYPE ORDER SO RT-ENTRY CAN
+020700*    BE SUBSCRIPTED DIRECTLY BY LOAN-TYPE LATER ON.
+020800*===========================================================*
+020900     MOVE 1     TO RT-LOAN-TYPE(1).
+021000     MOVE 5     TO RT-MIN-TENURE(1).
+021100     MOVE 30    TO RT-MAX-TENURE(1).
+021200     MOVE 8.50  TO RT-BASE-RATE(1).
+021300
+021400     MOVE 2     TO RT-LOAN-TYPE(2).
+021500     MOVE 1     TO RT-MIN-TENURE(2).
+021600     MOVE 7     TO RT-MAX-TENURE(2).
+021700     MOVE 9.75  TO RT-BASE-RATE(2).
+021800
+021900     MOVE 3     TO RT-LOAN-TYPE(3).
+022000     MOVE 1     TO RT-MIN-TENURE(3).
+022100     MOVE 5     TO RT-MAX-TENURE(3).
+022200     MOVE 13.50 TO RT-BASE-RATE(3).
+022300
+022400     MOVE 4     TO RT-LOAN-TYPE(4).
+022500     MOVE 1     TO RT-MIN-TENURE(4).
+022600     MOVE 15    TO RT-MAX-TENURE(4).
+022700     MOVE 10.25 TO RT-BASE-RATE(4).
+022800
+022900*===========================================================*
+023000 1000-WELCOME-SCREEN.
+023100*===========================================================*
+023200     DISPLAY "*******************************************".
+023300     DISPLAY " Welcome to the Smart Loan Decision System!".
+023400     DISPLAY " Your one-stop solution for smart loan choices.".
+023500     DISPLAY "*******************************************".
+023600     DISPLAY "Enter Operator ID: ".
+023700     ACCEPT Operator-Id.
+023800     DISPLAY "New quote or Prepayment/foreclosure? (N/P): ".
+023900     ACCEPT TXN-TYPE-RESPONSE.
+024000     IF NOT TXN-NEW-QUOTE AND NOT TXN-PREPAYMENT
+024100         DISPLAY "** Enter N or P **"
+024200         GO TO 1000-WELCOME-SCREEN
+024300     END-IF.
+024400     DISPLAY "Press any key to continue...".
+024500     ACCEPT User-Input.
+024600
+024700*===========================================================*
+024800 2000-LOAN-SELECTION-SCREEN.
+024900*===========================================================*
+025000     DISPLAY "*******************************************".
+025100     DISPLAY " Loan Type Selection".
+025200     DISPLAY "*******************************************".
+025300     DISPLAY "1. Home Loan".
+025400     DISPLAY "2. Car Loan".
+025500     DISPLAY "3. Personal Loan".
+025600     DISPLAY "4. Education Loan".
+025700     DISPLAY "Enter your choice (1-4): ".
+025800     ACCEPT Loan-Type.
+025900     IF Loan-Type < 1 OR Loan-Type > 4
+026000         DISPLAY "** Enter a number from 1 to 4 **"
+026100         GO TO 2000-LOAN-SELECTION-SCREEN
+026200     END-IF.
+026300
+026400     MOVE RT-MIN-TENURE(Loan-Type) TO RT-TENURE-MIN.
+026500     MOVE RT-MAX-TENURE(Loan-Type) TO RT-TENURE-MAX.
+026600     MOVE RT-BASE-RATE(Loan-Type)  TO Interest-Rate.
+026700
+026800     DISPLAY "Base rate for this product: ", Interest-Rate, "%".
+026900     DISPLAY "Tenure allowed (years): ", RT-TENURE-MIN,
+027000         " to ", RT-TENURE-MAX.
+027100
+027200     DISPLAY "Compare 2-4 tenure/amount scenarios first? (Y/N): ".
+027300     ACCEPT CMP-RESPONSE.
+027400     IF CMP-YES
+027500         PERFORM 2700-COMPARISON-SCREEN
+027600     END-IF.
+027700
+027800*===========================================================*
+027900 2500-AFFORDABILITY-SCREEN.
+028000*    CAPTURES INCOME AND EXISTING OBLIGATIONS UP FRONT SO THE
+028100*    EMI-TO-INCOME GUIDELINE CAN BE CHECKED ONCE THE EMI IS
+028200*    COMPUTED BELOW.
+028300*===========================================================*
+028400     DISPLAY "*******************************************".
+028500     DISPLAY " Affordability Check".
+028600     DISPLAY "*******************************************".
+028700     DISPLAY "Enter Applicant Monthly Income: ".
+028800     ACCEPT AF-MONTHLY-INCOME.
+028900     IF AF-MONTHLY-INCOME <= 0
+029000         DISPLAY "** Income must be greater than 0 **"
+029100         GO TO 2500-AFFORDABILITY-SCREEN
+029200     END-IF.
+029300     DISPLAY "Enter Existing Monthly Obligations: ".
+029400     ACCEPT AF-MONTHLY-OBLIGATIONS.
+029500
+029600*===========================================================*
+029700 2700-COMPARISON-SCREEN.
+029800*    CAPTURES 2-4 CANDIDATE AMOUNT/TENURE PAIRS FOR THIS LOAN
+029900*    TYPE AND RATE, COMPUTES AN EMI FOR EACH, AND PRINTS THEM
+030000*    SIDE BY SIDE SO A CUSTOMER CAN PICK A TERM ON THE SPOT.
+030100*===========================================================*
+030200     DISPLAY "How many scenarios to compare (2-4)? ".
+030300     ACCEPT CMP-SCENARIO-COUNT.
+030400     IF CMP-SCENARIO-COUNT < 2 OR CMP-SCENARIO-COUNT > 4
+030500         DISPLAY "** Enter a number from 2 to 4 **"
+030600         GO TO 2700-COMPARISON-SCREEN
+030700     END-IF.
+030800
+030900     PERFORM 2710-GET-SCENARIO-TERMS
+031000         VARYING CMP-CTR FROM 1 BY 1
+031100         UNTIL CMP-CTR > CMP-SCENARIO-COUNT.
+031200
+031300     PERFORM 2720-COMPUTE-SCENARIO-EMI
+031400         VARYING CMP-CTR FROM 1 BY 1
+031500         UNTIL CMP-CTR > CMP-SCENARIO-COUNT.
+031600
+031700     PERFORM 2730-PRINT-COMPARISON-TABLE
+031800         VARYING CMP-CTR FROM 1 BY 1
+031900         UNTIL CMP-CTR > CMP-SCENARIO-COUNT.
+032000
+032100 2700-COMPARISON-SCREEN-EXIT.
+032200     EXIT.
+032300
+032400*===========================================================*
+032500 2710-GET-SCENARIO-TERMS.
+032600*    ONE PASS = ONE CANDIDATE AMOUNT/TENURE PAIR. RE-PROMPTS
+032700*    UNTIL BOTH FALL WITHIN THE BANK'S AND THE PRODUCT'S LIMITS.
+032800*===========================================================*
+032900     DISPLAY "Scenario ", CMP-CTR, " - Enter Loan Amount: ".
+033000     ACCEPT CMP-AMOUNT(CMP-CTR).
+033100     IF CMP-AMOUNT(CMP-CTR) < EC-AMOUNT-MIN
+033200         OR CMP-AMOUNT(CMP-CTR) > EC-AMOUNT-MAX
+033300         DISPLAY "** Invalid amount - must be 1000 to 5000000 **"
+033400         GO TO 2710-GET-SCENARIO-TERMS
+033500     END-IF.
+033600
+033700     DISPLAY "Scenario ", CMP-CTR, " - Enter Loan Tenure: ".
+033800     ACCEPT CMP-TENURE(CMP-CTR).
+033900     IF CMP-TENURE(CMP-CTR) < RT-TENURE-MIN
+034000         OR CMP-TENURE(CMP-CTR) > RT-TENURE-MAX
+034100         DISPLAY "** Invalid tenure for this loan type **"
+034200         GO TO 2710-GET-SCENARIO-TERMS
+034300     END-IF.
+034400
+034500 2710-GET-SCENARIO-TERMS-EXIT.
+034600     EXIT.
+034700
+034800*===========================================================*
+034900 2720-COMPUTE-SCENARIO-EMI.
+035000*    RUNS THE SAME ANNUITY FORMULA AS THE CALCULATOR SCREEN
+035100*    AGAINST ONE SCENARIO'S CANDIDATE AMOUNT AND TENURE.
+035200*===========================================================*
+035300     COMPUTE Monthly-Interest = Interest-Rate / 100 / 12.
+035400     COMPUTE Loan-Tenure-Months = CMP-TENURE(CMP-CTR) * 12.
+035500     COMPUTE CMP-EMI(CMP-CTR) =
+035600         CMP-AMOUNT(CMP-CTR) * Monthly-Interest *
+035700         (1 + Monthly-Interest) ** Loan-Tenure-Months /
+035800         ((1 + Monthly-Interest) ** Loan-Tenure-Months - 1).
+035900
+036000*===========================================================*
+036100 2730-PRINT-COMPARISON-TABLE.
+036200*    ONE PASS = ONE ROW OF THE SIDE-BY-SIDE TABLE.
+036300*===========================================================*
+036400     IF CMP-CTR = 1
+036500         DISPLAY "*******************************************"
+036600         DISPLAY " Scenario   Amount      Tenure   EMI"
+036700         DISPLAY "*******************************************"
+036800     END-IF.
+036900     DISPLAY "   ", CMP-CTR, "    ", CMP-AMOUNT(CMP-CTR),
+037000         "  ", CMP-TENURE(CMP-CTR), "    ", CMP-EMI(CMP-CTR).
+037100     IF CMP-CTR = CMP-SCENARIO-COUNT
+037200         DISPLAY "*******************************************"
+037300     END-IF.
+037400
+037500*===========================================================*
+037600 3000-LOAN-CALCULATOR-SCREEN.
+037700*===========================================================*
+037800     DISPLAY "*******************************************".
+037900     DISPLAY " Loan Calculator".
+038000     DISPLAY "*******************************************".
+038100     DISPLAY "Enter Customer ID: ".
+038200     ACCEPT Customer-Id.
+038300     PERFORM 3010-GET-LOAN-AMOUNT.
+038400     PERFORM 3030-GET-LOAN-TENURE.
+038500
+038600     COMPUTE Monthly-Interest = Interest-Rate / 100 / 12.
+038700     COMPUTE Loan-Tenure-Months = Loan-Tenure * 12.
+038800     COMPUTE Loan-EMI = Loan-Amount * Monthly-Interest *
+038900         (1 + Monthly-Interest) ** Loan-Tenure-Months /
+039000         ((1 + Monthly-Interest) ** Loan-Tenure-Months - 1).
+039100
+039200     PERFORM 3500-AFFORDABILITY-CHECK.
+039300     IF AF-QUOTE-DECLINED
+039400         GO TO 3000-LOAN-CALCULATOR-SCREEN
+039500     END-IF.
+039600
+039700     DISPLAY "*******************************************".
+039800     DISPLAY " Loan-EMI: ", Loan-EMI.
+039900     DISPLAY "*******************************************".
+040000
+040100     PERFORM 3700-WRITE-AUDIT-TRAIL.
+040200
+040300*===========================================================*
+040400 3010-GET-LOAN-AMOUNT.
+040500*    RE-PROMPTS UNTIL THE AMOUNT FALLS WITHIN BANK LIMITS.
+040600*===========================================================*
+040700     DISPLAY "Enter Loan Amount: ".
+040800     ACCEPT Loan-Amount.
+040900     IF Loan-Amount < EC-AMOUNT-MIN OR Loan-Amount > EC-AMOUNT-MAX
+041000         DISPLAY "** Invalid amount - must be 1000 to 5000000 **"
+041100         MOVE "LOAN-AMOUNT"    TO EC-FIELD-NAME
+041200         MOVE Loan-Amount      TO EC-BAD-VALUE-EDIT
+041300         MOVE EC-BAD-VALUE-EDIT TO EC-BAD-VALUE
+041400         MOVE "Amount outside bank limits"
+041500             TO EC-REASON
+041600         PERFORM 3900-LOG-REJECTED-ENTRY
+041700         GO TO 3010-GET-LOAN-AMOUNT
+041800     END-IF.
+041900 3010-GET-LOAN-AMOUNT-EXIT.
+042000     EXIT.
+042100
+042200*===========================================================*
+042300 3030-GET-LOAN-TENURE.
+042400*    RE-PROMPTS UNTIL THE TENURE FALLS WITHIN THIS PRODUCT'S
+042500*    OWN TENURE BAND, AS SET BY LOAN-TYPE IN RT-RATE-TABLE.
+042600*===========================================================*
+042700     DISPLAY "Enter Loan Tenure (years): ".
+042800     ACCEPT Loan-Tenure.
+042900     IF Loan-Tenure < RT-TENURE-MIN OR Loan-Tenure > RT-TENURE-MAX
+043000         DISPLAY "** Invalid tenure for this loan type **"
+043100         MOVE "LOAN-TENURE"    TO EC-FIELD-NAME
+043200         MOVE Loan-Tenure      TO EC-BAD-VALUE
+043300         MOVE "Tenure outside product's tenure band"
+043400             TO EC-REASON
+043500         PERFORM 3900-LOG-REJECTED-ENTRY
+043600         GO TO 3030-GET-LOAN-TENURE
+043700     END-IF.
+043800 3030-GET-LOAN-TENURE-EXIT.
+043900     EXIT.
+044000
+044100*===========================================================*
+044200 3500-AFFORDABILITY-CHECK.
+044300*    FLAGS THE QUOTE WHEN EMI PLUS EXISTING OBLIGATIONS WOULD
+044400*    EXCEED 50% OF THE APPLICANT'S MONTHLY INCOME - THE BANK'S
+044500*    INTERNAL AFFORDABILITY GUIDELINE. A LOAN OFFICER MUST KEY
+044600*    AN EXPLICIT OVERRIDE TO QUOTE THE EMI ANYWAY.
+044700*===========================================================*
+044800     MOVE 'N' TO AF-DECLINED-SWITCH.
+044900     COMPUTE AF-EMI-TO-INCOME-PCT ROUNDED =
+045000         (Loan-EMI + AF-MONTHLY-OBLIGATIONS) /
+045100             AF-MONTHLY-INCOME * 100.
+045200
+045300     IF AF-EMI-TO-INCOME-PCT > 50
+045400         DISPLAY "*******************************************"
+045500         DISPLAY " WARNING: EMI-to-income ratio is ",
+045600             AF-EMI-TO-INCOME-PCT, "% - exceeds 50% guideline."
+045700         DISPLAY "*******************************************"
+045800         DISPLAY "Override and quote anyway? (Y/N): "
+045900         ACCEPT AF-OVERRIDE-RESPONSE
+046000         IF NOT AF-OVERRIDE-YES
+046100             DISPLAY "Quote cancelled - re-enter loan terms."
+046200             MOVE 'Y' TO AF-DECLINED-SWITCH
+046300         END-IF
+046400     END-IF.
+046500
+046600*===========================================================*
+046700 3700-WRITE-AUDIT-TRAIL.
+046800*    APPENDS ONE ROW PER CALCULATOR RUN TO THE AUDIT LOG - WHO
+046900*    RAN IT, WHEN, AND WHAT TERMS AND EMI WERE QUOTED.
+047000*===========================================================*
+047100     OPEN EXTEND AUDIT-LOG-FILE.
+047200     IF AUDITLOG-NOT-FOUND
+047300         OPEN OUTPUT AUDIT-LOG-FILE
+047400     END-IF.
+047500
+047600     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+047700     ACCEPT WS-CURRENT-TIME FROM TIME.
+047800
+047900     MOVE SPACES             TO AUDIT-LOG-REC.
+048000     MOVE WS-CURRENT-DATE    TO AL-LOG-DATE.
+048100     MOVE WS-CURRENT-TIME    TO AL-LOG-TIME.
+048200     MOVE Operator-Id        TO AL-OPERATOR-ID.
+048300     MOVE Customer-Id        TO AL-CUSTOMER-ID.
+048400     MOVE Loan-Type          TO AL-LOAN-TYPE.
+048500     MOVE Loan-Amount        TO AL-LOAN-AMOUNT.
+048600     MOVE Interest-Rate      TO AL-INTEREST-RATE.
+048700     MOVE Loan-Tenure        TO AL-LOAN-TENURE.
+048800     MOVE Loan-EMI           TO AL-EMI.
+048900
+049000     WRITE AUDIT-LOG-REC.
+049100
+049200     CLOSE AUDIT-LOG-FILE.
+049300
+049400*===========================================================*
+049500 3900-LOG-REJECTED-ENTRY.
+049600*    APPENDS ONE REJECTED-ENTRY ROW TO THE ERROR LOG FILE SO
+049700*    DATA-ENTRY PROBLEMS AT THE BRANCH CAN BE REVIEWED LATER.
+049800*===========================================================*
+049900     OPEN EXTEND ERROR-LOG-FILE.
+050000     IF ERRLOG-NOT-FOUND
+050100         OPEN OUTPUT ERROR-LOG-FILE
+050200     END-IF.
+050300
+050400     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+050500     ACCEPT WS-CURRENT-TIME FROM TIME.
+050600
+050700     MOVE SPACES             TO ERROR-LOG-REC.
+050800     MOVE WS-CURRENT-DATE    TO EL-LOG-DATE.
+050900     MOVE WS-CURRENT-TIME    TO EL-LOG-TIME.
+051000     MOVE EC-FIELD-NAME      TO EL-FIELD-NAME.
+051100     MOVE EC-BAD-VALUE       TO EL-BAD-VALUE.
+051200     MOVE EC-REASON          TO EL-REASON.
+051300
+051400     WRITE ERROR-LOG-REC.
+051500
+051600     CLOSE ERROR-LOG-FILE.
+051700
+051800*===========================================================*
+051900 4000-PRINT-AMORT-SCHEDULE.
+052000*    BUILDS A MONTH-BY-MONTH PRINCIPAL / INTEREST BREAKDOWN
+052100*    FOR THE QUOTE JUST CALCULATED AND WRITES IT TO THE
+052200*    AMORT-SCHEDULE OUTPUT FILE.
+052300*===========================================================*
+052400     OPEN OUTPUT AMORT-SCHEDULE-FILE.
+052500
+052600     COMPUTE AM-TOTAL-PERIODS = Loan-Tenure * 12.
+052700     MOVE Loan-Amount       TO AM-OPENING-BALANCE.
+052800     MOVE ZERO              TO AM-PERIOD-CTR.
+052900
+053000     PERFORM 4100-WRITE-AMORT-PERIOD
+053100         VARYING AM-PERIOD-CTR FROM 1 BY 1
+053200         UNTIL AM-PERIOD-CTR > AM-TOTAL-PERIODS.
+053300
+053400     CLOSE AMORT-SCHEDULE-FILE.
+053500
+053600*===========================================================*
+053700 4100-WRITE-AMORT-PERIOD.
+053800*    ONE PASS = ONE ROW OF THE SCHEDULE.
+053900*===========================================================*
+054000     MOVE SPACES TO AMORT-SCHEDULE-REC.
+054100     COMPUTE AM-INTEREST-PORTION ROUNDED =
+054200             AM-OPENING-BALANCE * Monthly-Interest.
+054300     COMPUTE AM-PRINCIPAL-PORTION ROUNDED =
+054400             Loan-EMI - AM-INTEREST-PORTION.
+054500     COMPUTE AM-CLOSING-BALANCE ROUNDED =
+054600             AM-OPENING-BALANCE - AM-PRINCIPAL-PORTION.
+054700
+054800     MOVE AM-PERIOD-CTR          TO AMR-PERIOD-NUMBER.
+054900     MOVE AM-OPENING-BALANCE     TO AMR-OPENING-BALANCE.
+055000     MOVE AM-INTEREST-PORTION    TO AMR-INTEREST-PORTION.
+055100     MOVE AM-PRINCIPAL-PORTION   TO AMR-PRINCIPAL-PORTION.
+055200     MOVE AM-CLOSING-BALANCE     TO AMR-CLOSING-BALANCE.
+055300
+055400     WRITE AMORT-SCHEDULE-REC.
+055500
+055600     MOVE AM-CLOSING-BALANCE     TO AM-OPENING-BALANCE.
+055700
+055800*===========================================================*
+055900 5000-SAVE-LOAN-MASTER-RECORD.
+056000*    APPENDS TODAY'S QUOTE TO THE LOAN MASTER FILE SO PAST
+056100*    QUOTES CAN BE LOOKED UP LATER. THE MASTER FILE IS
+056200*    CREATED ON ITS VERY FIRST USE.
+056300*===========================================================*
+056400     OPEN I-O LOAN-MASTER-FILE.
+056500     IF LOANMAST-NOT-FOUND
+056600         OPEN OUTPUT LOAN-MASTER-FILE
+056700         CLOSE LOAN-MASTER-FILE
+056800         OPEN I-O LOAN-MASTER-FILE
+056900     END-IF.
+057000
+057100     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+057200     ACCEPT WS-CURRENT-TIME FROM TIME.
+057300
+057400     MOVE SPACES             TO LOAN-MASTER-REC.
+057500     STRING Customer-Id, WS-CURRENT-DATE, WS-CURRENT-TIME
+057600         DELIMITED BY SIZE INTO LM-LOAN-ID.
+057700     MOVE Customer-Id        TO LM-CUSTOMER-ID.
+057800     MOVE Loan-Type          TO LM-LOAN-TYPE.
+057900     MOVE Loan-Amount        TO LM-LOAN-AMOUNT.
+058000     MOVE Interest-Rate      TO LM-INTEREST-RATE.
+058100     MOVE Loan-Tenure        TO LM-LOAN-TENURE.
+058200     MOVE Loan-EMI           TO LM-EMI.
+058300     MOVE WS-CURRENT-DATE    TO LM-QUOTE-DATE.
+058400     MOVE Loan-Amount        TO LM-OUTSTANDING-BALANCE.
+058500     MOVE Loan-Tenure-Months TO LM-REMAINING-MONTHS.
+058600
+058700     WRITE LOAN-MASTER-REC.
+058800     IF LOANMAST-OK
+058900         DISPLAY "Quote saved - Loan ID: ", LM-LOAN-ID
+059000     ELSE
+059100         DISPLAY "** Quote NOT saved - Loan ID already in use **"
+059200         MOVE "LM-LOAN-ID"     TO EC-FIELD-NAME
+059300         MOVE Customer-Id      TO EC-BAD-VALUE
+059400         MOVE "Duplicate Loan Master key - quote not saved"
+059500             TO EC-REASON
+059600         PERFORM 3900-LOG-REJECTED-ENTRY
+059700     END-IF.
+059800
+059900     CLOSE LOAN-MASTER-FILE.
+060000*===========================================================*
+060100 6000-PREPAYMENT-SCREEN.
+060200*    LOOKS UP AN EXISTING LOAN BY LOAN ID, TAKES A PREPAYMENT
+060300*    AMOUNT AND A REDUCE-TENURE/REDUCE-EMI CHOICE, AND
+060400*    RECALCULATES THE REMAINING TERM AGAINST THE LOAN'S OWN
+060500*    RATE USING THE SAME ANNUITY LOGIC AS A NEW QUOTE. THE
+060510*    REVISED EMI IS AS BINDING AS A NEW QUOTE'S, SO IT GETS THE
+060520*    SAME AUDIT-TRAIL ROW A NEW QUOTE WOULD.
+060600*===========================================================*
+060700     DISPLAY "*******************************************".
+060800     DISPLAY " Prepayment / Foreclosure".
+060900     DISPLAY "*******************************************".
+061000     DISPLAY "Enter Loan ID: ".
+061100     ACCEPT PP-LOAN-ID.
+061200
+061300     PERFORM 6100-LOOKUP-LOAN-MASTER.
+061400     IF LOANMAST-RECORD-NOT-FOUND
+061500         DISPLAY "** Loan ID not found - re-enter **"
+061600         CLOSE LOAN-MASTER-FILE
+061700         GO TO 6000-PREPAYMENT-SCREEN
+061800     END-IF.
+061900
+062000     DISPLAY "Outstanding Balance: ", LM-OUTSTANDING-BALANCE.
+062100     DISPLAY "Current EMI:          ", LM-EMI.
+062200     DISPLAY "Original Tenure (yrs):", LM-LOAN-TENURE.
+062300
+062400     PERFORM 6200-GET-PREPAYMENT-TERMS.
+062500     PERFORM 6300-APPLY-PREPAYMENT.
+062600     PERFORM 6600-UPDATE-LOAN-MASTER-RECORD.
+062610
+062620     MOVE LM-CUSTOMER-ID     TO Customer-Id.
+062630     MOVE LM-LOAN-TYPE       TO Loan-Type.
+062640     MOVE LM-OUTSTANDING-BALANCE TO Loan-Amount.
+062650     MOVE LM-INTEREST-RATE   TO Interest-Rate.
+062660     MOVE LM-LOAN-TENURE     TO Loan-Tenure.
+062670     PERFORM 3700-WRITE-AUDIT-TRAIL.
+062700
+062800     CLOSE LOAN-MASTER-FILE.
+062900
+063000*===========================================================*
+063100 6100-LOOKUP-LOAN-MASTER.
+063200*    THE MASTER IS OPENED I-O SO THE SAME RECORD CAN BE
+063300*    REWRITTEN AFTER THE PREPAYMENT IS APPLIED.
+063400*===========================================================*
+063500     OPEN I-O LOAN-MASTER-FILE.
+063600     IF LOANMAST-NOT-FOUND
+063700         OPEN OUTPUT LOAN-MASTER-FILE
+063800         CLOSE LOAN-MASTER-FILE
+063900         OPEN I-O LOAN-MASTER-FILE
+064000     END-IF.
+064100
+064200     MOVE PP-LOAN-ID TO LM-LOAN-ID.
+064300     READ LOAN-MASTER-FILE
+064400         KEY IS LM-LOAN-ID
+064500         INVALID KEY
+064600             CONTINUE
+064700     END-READ.
+064800
+064900*===========================================================*
+065000 6200-GET-PREPAYMENT-TERMS.
+065100*===========================================================*
+065200     DISPLAY "Enter Prepayment Amount: ".
+065300     ACCEPT PP-PREPAY-AMOUNT.
+065400     IF PP-PREPAY-AMOUNT <= 0
+065500         OR PP-PREPAY-AMOUNT > LM-OUTSTANDING-BALANCE
+065600         DISPLAY "** Amount must be more than 0 and not more",
+065700             " than the outstanding balance **"
+065800         GO TO 6200-GET-PREPAYMENT-TERMS
+065900     END-IF.
+066000
+066100     MOVE LM-REMAINING-MONTHS TO PP-ORIGINAL-TENURE-MONTHS.
+066200
+066300     DISPLAY "Enter Months Already Paid: ".
+066400     ACCEPT PP-MONTHS-PAID.
+066500     IF PP-MONTHS-PAID < 0
+066600         OR PP-MONTHS-PAID >= PP-ORIGINAL-TENURE-MONTHS
+066700         DISPLAY "** Months paid must be less than the",
+066800             " original tenure **"
+066900         GO TO 6200-GET-PREPAYMENT-TERMS
+067000     END-IF.
+067100
+067200     DISPLAY "Reduce Tenure or Reduce EMI? (T/E): ".
+067300     ACCEPT PP-CHOICE.
+067400     IF NOT PP-REDUCE-TENURE AND NOT PP-REDUCE-EMI
+067500         DISPLAY "** Enter T or E **"
+067600         GO TO 6200-GET-PREPAYMENT-TERMS
+067700     END-IF.
+067800
+067900*===========================================================*
+068000 6300-APPLY-PREPAYMENT.
+068100*    REDUCES THE OUTSTANDING BALANCE BY THE PREPAYMENT AND
+068200*    THEN EITHER HOLDS THE EMI STEADY AND FINDS THE NEW
+068300*    PAYOFF MONTH (REDUCE TENURE), OR HOLDS THE REMAINING
+068400*    MONTHS STEADY AND RECOMPUTES THE EMI (REDUCE EMI).
+068500*===========================================================*
+068600     COMPUTE PP-NEW-BALANCE =
+068700         LM-OUTSTANDING-BALANCE - PP-PREPAY-AMOUNT.
+068800     COMPUTE PP-REMAINING-MONTHS =
+068900         PP-ORIGINAL-TENURE-MONTHS - PP-MONTHS-PAID.
+069000     COMPUTE Monthly-Interest = LM-INTEREST-RATE / 100 / 12.
+069100
+069200     IF PP-REDUCE-EMI
+069300         COMPUTE Loan-Tenure-Months = PP-REMAINING-MONTHS
+069400         COMPUTE Loan-EMI =
+069500             PP-NEW-BALANCE * Monthly-Interest *
+069600             (1 + Monthly-Interest) ** Loan-Tenure-Months /
+069700             ((1 + Monthly-Interest) ** Loan-Tenure-Months - 1)
+069800         DISPLAY "Revised EMI:          ", Loan-EMI
+069900         DISPLAY "Remaining Tenure (mo):", PP-REMAINING-MONTHS
+070000         PERFORM 6400-PRINT-FIXED-TERM-SCHEDULE
+070100     ELSE
+070200         MOVE LM-EMI TO Loan-EMI
+070300         MOVE 'N' TO PP-BALANCE-SWITCH
+070400         MOVE ZERO TO PP-PERIOD-CTR
+070500         MOVE PP-NEW-BALANCE TO PP-OPENING-BALANCE
+070600         PERFORM 6500-PRINT-PAYOFF-SCHEDULE
+070700             UNTIL PP-BALANCE-ZERO
+070800         DISPLAY "EMI stays at:          ", Loan-EMI
+070900         DISPLAY "New Payoff (months):  ", PP-PERIOD-CTR
+071000     END-IF.
+071100
+071200*===========================================================*
+071300 6400-PRINT-FIXED-TERM-SCHEDULE.
+071400*    KNOWN TOTAL REMAINING MONTHS (REDUCE-EMI CASE) - SAME
+071500*    BOUNDED-LOOP PATTERN AS THE ORIGINAL AMORTIZATION
+071600*    SCHEDULE.
+071700*===========================================================*
+071800     OPEN OUTPUT AMORT-SCHEDULE-FILE.
+071900
+072000     MOVE PP-NEW-BALANCE TO PP-OPENING-BALANCE.
+072100     MOVE ZERO            TO PP-PERIOD-CTR.
+072200
+072300     PERFORM 6410-WRITE-FIXED-TERM-PERIOD
+072400         VARYING PP-PERIOD-CTR FROM 1 BY 1
+072500         UNTIL PP-PERIOD-CTR > PP-REMAINING-MONTHS.
+072600
+072700     CLOSE AMORT-SCHEDULE-FILE.
+072800
+072900*===========================================================*
+073000 6410-WRITE-FIXED-TERM-PERIOD.
+073100*===========================================================*
+073200     MOVE SPACES TO AMORT-SCHEDULE-REC.
+073300     COMPUTE PP-INTEREST-PORTION ROUNDED =
+073400             PP-OPENING-BALANCE * Monthly-Interest.
+073500     COMPUTE PP-PRINCIPAL-PORTION ROUNDED =
+073600             Loan-EMI - PP-INTEREST-PORTION.
+073700     COMPUTE PP-CLOSING-BALANCE ROUNDED =
+073800             PP-OPENING-BALANCE - PP-PRINCIPAL-PORTION.
+073900
+074000     MOVE PP-PERIOD-CTR          TO AMR-PERIOD-NUMBER.
+074100     MOVE PP-OPENING-BALANCE     TO AMR-OPENING-BALANCE.
+074200     MOVE PP-INTEREST-PORTION    TO AMR-INTEREST-PORTION.
+074300     MOVE PP-PRINCIPAL-PORTION   TO AMR-PRINCIPAL-PORTION.
+074400     MOVE PP-CLOSING-BALANCE     TO AMR-CLOSING-BALANCE.
+074500
+074600     WRITE AMORT-SCHEDULE-REC.
+074700
+074800     MOVE PP-CLOSING-BALANCE     TO PP-OPENING-BALANCE.
+074900
+075000*===========================================================*
+075100 6500-PRINT-PAYOFF-SCHEDULE.
+075200*    UNKNOWN TOTAL MONTHS (REDUCE-TENURE CASE) - KEEPS THE
+075300*    EMI FIXED AND COUNTS DOWN THE BALANCE UNTIL IT REACHES
+075400*    ZERO, WRITING ONE ROW PER MONTH AS IT GOES.
+075500*===========================================================*
+075600     IF PP-PERIOD-CTR = 0
+075700         OPEN OUTPUT AMORT-SCHEDULE-FILE
+075800     END-IF.
+075900
+076000     ADD 1 TO PP-PERIOD-CTR.
+076100     MOVE SPACES TO AMORT-SCHEDULE-REC.
+076200
+076300     COMPUTE PP-INTEREST-PORTION ROUNDED =
+076400             PP-OPENING-BALANCE * Monthly-Interest.
+076500     COMPUTE PP-PRINCIPAL-PORTION ROUNDED =
+076600             Loan-EMI - PP-INTEREST-PORTION.
+076700     IF PP-PRINCIPAL-PORTION > PP-OPENING-BALANCE
+076800         MOVE PP-OPENING-BALANCE TO PP-PRINCIPAL-PORTION
+076900     END-IF.
+077000     COMPUTE PP-CLOSING-BALANCE =
+077100             PP-OPENING-BALANCE - PP-PRINCIPAL-PORTION.
+077200
+077300     MOVE PP-PERIOD-CTR          TO AMR-PERIOD-NUMBER.
+077400     MOVE PP-OPENING-BALANCE     TO AMR-OPENING-BALANCE.
+077500     MOVE PP-INTEREST-PORTION    TO AMR-INTEREST-PORTION.
+077600     MOVE PP-PRINCIPAL-PORTION   TO AMR-PRINCIPAL-PORTION.
+077700     MOVE PP-CLOSING-BALANCE     TO AMR-CLOSING-BALANCE.
+077800
+077900     WRITE AMORT-SCHEDULE-REC.
+078000
+078100     IF PP-CLOSING-BALANCE <= 0
+078200         MOVE 'Y' TO PP-BALANCE-SWITCH
+078300         CLOSE AMORT-SCHEDULE-FILE
+078400     ELSE
+078500         MOVE PP-CLOSING-BALANCE TO PP-OPENING-BALANCE
+078600     END-IF.
+078700
+078800*===========================================================*
+078900 6600-UPDATE-LOAN-MASTER-RECORD.
+079000*    REWRITES THE LOOKED-UP MASTER RECORD WITH THE REDUCED
+079100*    OUTSTANDING BALANCE, THE TENURE/EMI COMBINATION IN
+079200*    EFFECT AFTER THE PREPAYMENT, AND TODAY'S DATE.
+079300*===========================================================*
+079400     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+079500
+079600     MOVE PP-NEW-BALANCE         TO LM-OUTSTANDING-BALANCE.
+079700     MOVE Loan-EMI               TO LM-EMI.
+079800     MOVE WS-CURRENT-DATE        TO LM-QUOTE-DATE.
+079900
+080000     IF PP-REDUCE-EMI
+080100         COMPUTE LM-LOAN-TENURE ROUNDED =
+080200             (PP-MONTHS-PAID + PP-REMAINING-MONTHS) / 12
+080300         MOVE PP-REMAINING-MONTHS TO LM-REMAINING-MONTHS
+080400     ELSE
+080500         COMPUTE LM-LOAN-TENURE ROUNDED =
+080600             (PP-MONTHS-PAID + PP-PERIOD-CTR) / 12
+080700         MOVE PP-PERIOD-CTR TO LM-REMAINING-MONTHS
+080800     END-IF.
+080900
+081000     REWRITE LOAN-MASTER-REC.
